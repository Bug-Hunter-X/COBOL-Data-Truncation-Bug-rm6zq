@@ -0,0 +1,12 @@
+      *****************************************************
+      * EXCREC - exception record written for any input   *
+      * that fails the LENCHK00 length guard. One record   *
+      * per skipped input so a run can be resumed without  *
+      * losing track of what was bypassed. EXC-TEXT matches *
+      * WS-AREA-1's width (see LENCHKWS) so a sample of any *
+      * rejected input, however long, can be carried as-is. *
+      *****************************************************
+       01  EXC-RECORD.
+           05  EXC-RECORD-NO           PIC 9(8).
+           05  EXC-LENGTH              PIC 9(4).
+           05  EXC-TEXT                PIC X(1000).
