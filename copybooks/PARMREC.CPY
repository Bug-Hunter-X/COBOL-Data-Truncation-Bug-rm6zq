@@ -0,0 +1,12 @@
+      *****************************************************
+      * PARMREC - run-time parameter card read once at the *
+      * start of a LENBATCH run. PARM-FIELD-NAME selects    *
+      * which FLRMREC override (if any) applies; PARM-      *
+      * MAX-LENGTH is the fallback limit when the field      *
+      * isn't registered in the master. PARM-RESTART-SW      *
+      * selects restart mode off the last checkpoint.       *
+      *****************************************************
+       01  PARM-RECORD.
+           05  PARM-FIELD-NAME         PIC X(20).
+           05  PARM-MAX-LENGTH         PIC 9(4).
+           05  PARM-RESTART-SW         PIC X(1).
