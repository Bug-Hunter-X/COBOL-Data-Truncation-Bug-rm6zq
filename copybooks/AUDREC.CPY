@@ -0,0 +1,14 @@
+      *****************************************************
+      * AUDREC - audit trail record for every trip of the  *
+      * LENCHK00 overflow test. Kept separate from EXCREC   *
+      * because this one is retained across runs for        *
+      * month-end volume reporting, not just restart        *
+      * bookkeeping for the current run.                    *
+      *****************************************************
+       01  AUD-RECORD.
+           05  AUD-JOB-NAME            PIC X(8).
+           05  AUD-RUN-DATE            PIC 9(8).
+           05  AUD-RUN-TIME            PIC 9(6).
+           05  AUD-RECORD-NO           PIC 9(8).
+           05  AUD-LENGTH              PIC 9(4).
+           05  AUD-TEXT-SAMPLE         PIC X(60).
