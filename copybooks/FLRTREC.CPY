@@ -0,0 +1,9 @@
+      *****************************************************
+      * FLRTREC - maintenance transaction that adds,      *
+      * changes, or deletes a field/feed length override   *
+      * in the FLRMREC master. FLRT-ACTION is A/C/D.        *
+      *****************************************************
+       01  FLR-TRANS-RECORD.
+           05  FLRT-ACTION             PIC X(1).
+           05  FLRT-FIELD-NAME         PIC X(20).
+           05  FLRT-MAX-LENGTH         PIC 9(4).
