@@ -0,0 +1,19 @@
+      *****************************************************
+      * LENCHKWS - shared fields for the fixed-slot       *
+      * length-guard used by every intake routine that     *
+      * checks incoming text against a maximum field size. *
+      * INCLUDE via COPY LENCHKWS. and pass the fields to   *
+      * LENCHK00 rather than re-coding the INSPECT here.    *
+      * WS-AREA-1/WS-AREA-2 are sized to the largest field  *
+      * length this shop will ever register as a per-field  *
+      * override (see LENMAINT) - callers that need the     *
+      * buffer's own ceiling should use FUNCTION LENGTH      *
+      * (WS-AREA-1) rather than hard-coding the number.      *
+      *****************************************************
+       01  WS-AREA-1                   PIC X(1000).
+       01  WS-AREA-2                   PIC X(1000).
+       01  WS-LENGTH                   PIC 9(4) COMP.
+       01  WS-MAX-LENGTH               PIC 9(4) COMP VALUE 200.
+       01  WS-OVERFLOW-SW              PIC X(1) VALUE "N".
+           88  WS-OVERFLOW             VALUE "Y".
+           88  WS-WITHIN-LIMIT         VALUE "N".
