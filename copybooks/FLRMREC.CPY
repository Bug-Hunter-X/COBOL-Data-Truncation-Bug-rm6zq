@@ -0,0 +1,9 @@
+      *****************************************************
+      * FLRMREC - master record of per-field/feed length  *
+      * overrides, maintained by LENMAINT and looked up by *
+      * LENBATCH in place of a flat parameter-card value.  *
+      *****************************************************
+       01  FLR-MASTER-RECORD.
+           05  FLR-FIELD-NAME          PIC X(20).
+           05  FLR-MAX-LENGTH          PIC 9(4).
+           05  FLR-LAST-CHANGE-DATE    PIC 9(8).
