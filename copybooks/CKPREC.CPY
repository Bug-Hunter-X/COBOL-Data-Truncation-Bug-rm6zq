@@ -0,0 +1,11 @@
+      *****************************************************
+      * CKPREC - checkpoint record for LENBATCH restarts.  *
+      * One record, rewritten every WS-CHECKPOINT-INTERVAL *
+      * records, holding the last record number processed  *
+      * and the running counts needed to resume cleanly.   *
+      *****************************************************
+       01  CKP-RECORD.
+           05  CKP-LAST-RECORD-NO      PIC 9(8).
+           05  CKP-READ-COUNT          PIC 9(8).
+           05  CKP-PASS-COUNT          PIC 9(8).
+           05  CKP-EXCEPTION-COUNT     PIC 9(8).
