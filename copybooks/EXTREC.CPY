@@ -0,0 +1,11 @@
+      *****************************************************
+      * EXTREC - fixed-width extract record for every      *
+      * input that cleared the LENCHK00 length guard, so    *
+      * downstream jobs can load accepted records without   *
+      * re-deriving them from the raw feed. EXT-TEXT matches *
+      * WS-AREA-1's width (see LENCHKWS).                    *
+      *****************************************************
+       01  EXT-RECORD.
+           05  EXT-RECORD-NO           PIC 9(8).
+           05  EXT-LENGTH              PIC 9(4).
+           05  EXT-TEXT                PIC X(1000).
