@@ -0,0 +1,63 @@
+      ******************************************************************
+      * PROGRAM-ID: LENCHK00
+      * Shared length-guard for fixed-slot text fields. Callers MOVE
+      * the candidate text into WS-AREA-1 (COPY LENCHKWS in the caller)
+      * and CALL this routine instead of hand-coding the INSPECT/IF
+      * pair, so every intake program gets the identical rule.
+      *
+      * WS-LENGTH is always the true trimmed length, via FUNCTION
+      * LENGTH/TRIM - callers write it straight through to the
+      * exception and audit trail, so it has to be the real tallied
+      * length and not a placeholder, even for records that overflow.
+      *
+      * The trim/length scan is bounded to WS-MAX-LENGTH bytes, not the
+      * full width of WS-AREA-1, whenever the boundary byte just past
+      * WS-MAX-LENGTH is already space - that one-byte check proves the
+      * record fits before the real length is computed, so the common
+      * case (most records pass) never scans past the configured limit
+      * even though WS-AREA-1 itself is sized for the shop's largest
+      * registered override. Only a record that actually overflows
+      * pays for a scan of the full buffer, which is what it takes to
+      * report how far over the limit it really is.
+      *
+      * Change history:
+      *   2026-08-08  Added.  Replaces the inline INSPECT/IF that used
+      *               to live in every caller.
+      *   2026-08-08  Bounded the pass-path scan to WS-MAX-LENGTH
+      *               instead of always scanning all of WS-AREA-1.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LENCHK00.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       COPY LENCHKWS.
+
+       PROCEDURE DIVISION USING WS-AREA-1 WS-MAX-LENGTH WS-LENGTH
+                 WS-OVERFLOW-SW.
+
+       0000-LENGTH-CHECK.
+           SET WS-WITHIN-LIMIT TO TRUE
+
+           IF WS-MAX-LENGTH < FUNCTION LENGTH (WS-AREA-1)
+               IF WS-AREA-1 (WS-MAX-LENGTH + 1 : 1) = SPACE
+                   COMPUTE WS-LENGTH = FUNCTION LENGTH (FUNCTION TRIM
+                       (WS-AREA-1 (1 : WS-MAX-LENGTH) TRAILING))
+               ELSE
+                   COMPUTE WS-LENGTH = FUNCTION LENGTH (FUNCTION TRIM
+                       (WS-AREA-1 TRAILING))
+                   SET WS-OVERFLOW TO TRUE
+               END-IF
+           ELSE
+               COMPUTE WS-LENGTH = FUNCTION LENGTH (FUNCTION TRIM
+                   (WS-AREA-1 TRAILING))
+               IF WS-LENGTH > WS-MAX-LENGTH
+                   SET WS-OVERFLOW TO TRUE
+               END-IF
+           END-IF
+
+           GOBACK.
