@@ -0,0 +1,236 @@
+      ******************************************************************
+      * PROGRAM-ID: LENMAINT
+      * Maintains the FLRMAST reference table of per-field/feed length
+      * overrides that LENBATCH looks up in place of a flat parameter
+      * card value. Reads add/change/delete transactions from FLRTRAN,
+      * applies them to the FLRMAST table keyed by field/feed name,
+      * rewrites FLRMAST, and prints a listing of what changed - the
+      * same load-table/apply-transactions/rewrite pattern used for
+      * every other reference-table maintenance job in this shop.
+      *
+      * Change history:
+      *   2026-08-08  Added.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LENMAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "FLRTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MASTER-IN-FILE ASSIGN TO "FLRMAST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+           SELECT MASTER-OUT-FILE ASSIGN TO "FLRMAST.NEW"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD-IN             PIC X(25).
+
+       FD  MASTER-IN-FILE.
+       01  MASTER-RECORD-IN            PIC X(32).
+
+       FD  MASTER-OUT-FILE.
+       01  MASTER-RECORD-OUT           PIC X(32).
+
+       WORKING-STORAGE SECTION.
+       COPY FLRMREC.
+       COPY FLRTREC.
+      * COPY'd for FUNCTION LENGTH (WS-AREA-1) below - LENMAINT does
+      * not run the length check itself, but a registered override
+      * has to fit in the buffer LENCHK00's callers actually use.
+       COPY LENCHKWS.
+
+       01  WS-CURRENT-DATETIME         PIC X(21).
+       01  WS-TODAY                    PIC 9(8).
+
+       01  WS-TRANS-EOF-SW             PIC X(1) VALUE "N".
+           88  WS-TRANS-EOF            VALUE "Y".
+       01  WS-MASTER-EOF-SW            PIC X(1) VALUE "N".
+           88  WS-MASTER-EOF           VALUE "Y".
+       01  WS-FOUND-SW                 PIC X(1) VALUE "N".
+           88  WS-FOUND                VALUE "Y".
+
+       01  WS-MASTER-FILE-STATUS       PIC X(2).
+
+       01  WS-FLR-TABLE.
+           05  WS-FLR-ENTRY            OCCURS 500 TIMES.
+               10  WS-FLR-TAB-FIELD    PIC X(20).
+               10  WS-FLR-TAB-MAXLEN   PIC 9(4).
+               10  WS-FLR-TAB-CHGDATE  PIC 9(8).
+               10  WS-FLR-TAB-DELETED  PIC X(1) VALUE "N".
+       01  WS-FLR-COUNT                PIC 9(4) COMP VALUE 0.
+       01  WS-FLR-IDX                  PIC 9(4) COMP VALUE 0.
+
+       01  WS-ADD-COUNT                PIC 9(4) COMP VALUE 0.
+       01  WS-CHANGE-COUNT             PIC 9(4) COMP VALUE 0.
+       01  WS-DELETE-COUNT             PIC 9(4) COMP VALUE 0.
+       01  WS-REJECT-COUNT             PIC 9(4) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-INITIALIZE
+           PERFORM 0200-APPLY-TRANSACTIONS UNTIL WS-TRANS-EOF
+           PERFORM 0300-REWRITE-MASTER
+           PERFORM 0400-PRINT-TOTALS
+           STOP RUN.
+
+       0100-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE WS-CURRENT-DATETIME (1:8) TO WS-TODAY
+
+           OPEN INPUT MASTER-IN-FILE
+           IF WS-MASTER-FILE-STATUS = "35"
+               DISPLAY "LENMAINT: FLRMAST NOT FOUND - "
+                   "BOOTSTRAPPING A NEW MASTER FILE"
+               SET WS-MASTER-EOF TO TRUE
+           END-IF
+           PERFORM UNTIL WS-MASTER-EOF
+               READ MASTER-IN-FILE
+                   AT END
+                       SET WS-MASTER-EOF TO TRUE
+                   NOT AT END
+                       MOVE MASTER-RECORD-IN TO FLR-MASTER-RECORD
+                       IF WS-FLR-COUNT < 500
+                           ADD 1 TO WS-FLR-COUNT
+                           MOVE FLR-FIELD-NAME
+                               TO WS-FLR-TAB-FIELD (WS-FLR-COUNT)
+                           MOVE FLR-MAX-LENGTH
+                               TO WS-FLR-TAB-MAXLEN (WS-FLR-COUNT)
+                           MOVE FLR-LAST-CHANGE-DATE
+                               TO WS-FLR-TAB-CHGDATE (WS-FLR-COUNT)
+                       ELSE
+                           DISPLAY "LENMAINT: FLRMAST TABLE FULL "
+                               "(500) - IGNORING " FLR-FIELD-NAME
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-MASTER-FILE-STATUS NOT = "35"
+               CLOSE MASTER-IN-FILE
+           END-IF
+
+           OPEN INPUT TRANS-FILE
+           DISPLAY "LENMAINT - FIELD LENGTH RULE MAINTENANCE LISTING"
+           DISPLAY "ACT  FIELD-NAME            MAX-LEN  RESULT".
+
+       0200-APPLY-TRANSACTIONS.
+           READ TRANS-FILE
+               AT END
+                   SET WS-TRANS-EOF TO TRUE
+               NOT AT END
+                   MOVE TRANS-RECORD-IN TO FLR-TRANS-RECORD
+                   PERFORM 0210-APPLY-ONE-TRANSACTION
+           END-READ.
+
+       0210-APPLY-ONE-TRANSACTION.
+           MOVE "N" TO WS-FOUND-SW
+           PERFORM VARYING WS-FLR-IDX FROM 1 BY 1
+               UNTIL WS-FLR-IDX > WS-FLR-COUNT OR WS-FOUND
+               IF WS-FLR-TAB-FIELD (WS-FLR-IDX) = FLRT-FIELD-NAME
+                   AND WS-FLR-TAB-DELETED (WS-FLR-IDX) = "N"
+                   SET WS-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+
+           EVALUATE FLRT-ACTION
+               WHEN "A"
+                   PERFORM 0220-APPLY-ADD
+               WHEN "C"
+                   PERFORM 0230-APPLY-CHANGE
+               WHEN "D"
+                   PERFORM 0240-APPLY-DELETE
+               WHEN OTHER
+                   ADD 1 TO WS-REJECT-COUNT
+                   DISPLAY " ?   " FLRT-FIELD-NAME "             "
+                       "UNKNOWN ACTION"
+           END-EVALUATE.
+
+       0220-APPLY-ADD.
+           IF WS-FOUND
+               ADD 1 TO WS-REJECT-COUNT
+               DISPLAY " A   " FLRT-FIELD-NAME "             "
+                   "REJECTED - ALREADY ON FILE"
+           ELSE
+               IF FLRT-MAX-LENGTH > FUNCTION LENGTH (WS-AREA-1)
+                   ADD 1 TO WS-REJECT-COUNT
+                   DISPLAY " A   " FLRT-FIELD-NAME "             "
+                       "REJECTED - MAX-LENGTH EXCEEDS BUFFER LIMIT"
+               ELSE
+                   IF WS-FLR-COUNT < 500
+                       ADD 1 TO WS-FLR-COUNT
+                       MOVE FLRT-FIELD-NAME
+                           TO WS-FLR-TAB-FIELD (WS-FLR-COUNT)
+                       MOVE FLRT-MAX-LENGTH
+                           TO WS-FLR-TAB-MAXLEN (WS-FLR-COUNT)
+                       MOVE WS-TODAY
+                           TO WS-FLR-TAB-CHGDATE (WS-FLR-COUNT)
+                       MOVE "N" TO WS-FLR-TAB-DELETED (WS-FLR-COUNT)
+                       ADD 1 TO WS-ADD-COUNT
+                       DISPLAY " A   " FLRT-FIELD-NAME " "
+                           FLRT-MAX-LENGTH "     ADDED"
+                   ELSE
+                       ADD 1 TO WS-REJECT-COUNT
+                       DISPLAY " A   " FLRT-FIELD-NAME "             "
+                           "REJECTED - TABLE FULL (500)"
+                   END-IF
+               END-IF
+           END-IF.
+
+       0230-APPLY-CHANGE.
+           IF NOT WS-FOUND
+               ADD 1 TO WS-REJECT-COUNT
+               DISPLAY " C   " FLRT-FIELD-NAME "             "
+                   "REJECTED - NOT ON FILE"
+           ELSE
+               IF FLRT-MAX-LENGTH > FUNCTION LENGTH (WS-AREA-1)
+                   ADD 1 TO WS-REJECT-COUNT
+                   DISPLAY " C   " FLRT-FIELD-NAME "             "
+                       "REJECTED - MAX-LENGTH EXCEEDS BUFFER LIMIT"
+               ELSE
+                   MOVE FLRT-MAX-LENGTH
+                       TO WS-FLR-TAB-MAXLEN (WS-FLR-IDX - 1)
+                   MOVE WS-TODAY TO WS-FLR-TAB-CHGDATE (WS-FLR-IDX - 1)
+                   ADD 1 TO WS-CHANGE-COUNT
+                   DISPLAY " C   " FLRT-FIELD-NAME " "
+                       FLRT-MAX-LENGTH "     CHANGED"
+               END-IF
+           END-IF.
+
+       0240-APPLY-DELETE.
+           IF NOT WS-FOUND
+               ADD 1 TO WS-REJECT-COUNT
+               DISPLAY " D   " FLRT-FIELD-NAME "             "
+                   "REJECTED - NOT ON FILE"
+           ELSE
+               MOVE "Y" TO WS-FLR-TAB-DELETED (WS-FLR-IDX - 1)
+               ADD 1 TO WS-DELETE-COUNT
+               DISPLAY " D   " FLRT-FIELD-NAME "             "
+                   "DELETED"
+           END-IF.
+
+       0300-REWRITE-MASTER.
+           CLOSE TRANS-FILE
+           OPEN OUTPUT MASTER-OUT-FILE
+           PERFORM VARYING WS-FLR-IDX FROM 1 BY 1
+               UNTIL WS-FLR-IDX > WS-FLR-COUNT
+               IF WS-FLR-TAB-DELETED (WS-FLR-IDX) = "N"
+                   MOVE WS-FLR-TAB-FIELD (WS-FLR-IDX) TO FLR-FIELD-NAME
+                   MOVE WS-FLR-TAB-MAXLEN (WS-FLR-IDX)
+                       TO FLR-MAX-LENGTH
+                   MOVE WS-FLR-TAB-CHGDATE (WS-FLR-IDX)
+                       TO FLR-LAST-CHANGE-DATE
+                   MOVE FLR-MASTER-RECORD TO MASTER-RECORD-OUT
+                   WRITE MASTER-RECORD-OUT
+               END-IF
+           END-PERFORM
+           CLOSE MASTER-OUT-FILE.
+
+       0400-PRINT-TOTALS.
+           DISPLAY " "
+           DISPLAY "ADDED  : " WS-ADD-COUNT
+           DISPLAY "CHANGED: " WS-CHANGE-COUNT
+           DISPLAY "DELETED: " WS-DELETE-COUNT
+           DISPLAY "REJECTED: " WS-REJECT-COUNT.
