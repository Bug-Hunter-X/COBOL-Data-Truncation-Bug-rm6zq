@@ -0,0 +1,354 @@
+      ******************************************************************
+      * PROGRAM-ID: LENBATCH
+      * Runs the LENCHK00 length guard across a full transaction feed
+      * instead of the single canned literal in LENDEMO. Reads its
+      * maximum length from PARMFILE, with an optional per-field
+      * override looked up in the FLRMAST reference table maintained
+      * by LENMAINT. Produces an exception file, an audit trail, a
+      * fixed-width extract of accepted records, and a summary/
+      * reconciliation report, and can restart from the last
+      * checkpoint instead of the top of the feed.
+      *
+      * Change history:
+      *   2026-08-08  Added.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LENBATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+           SELECT PARM-FILE ASSIGN TO "PARMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MASTER-FILE ASSIGN TO "FLRMAST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-FILE-STATUS.
+           SELECT EXTRACT-FILE ASSIGN TO "EXTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD                PIC X(1000).
+
+       FD  PARM-FILE.
+       01  PARM-RECORD-IN              PIC X(25).
+
+       FD  MASTER-FILE.
+       01  MASTER-RECORD-IN            PIC X(32).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD-OUT        PIC X(1012).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD-OUT            PIC X(94).
+
+       FD  EXTRACT-FILE.
+       01  EXTRACT-RECORD-OUT          PIC X(1012).
+
+       FD  CHECKPOINT-FILE.
+       01  CKP-RECORD-OUT              PIC X(32).
+
+       WORKING-STORAGE SECTION.
+       COPY LENCHKWS.
+       COPY EXCREC.
+       COPY AUDREC.
+       COPY EXTREC.
+       COPY CKPREC.
+       COPY PARMREC.
+       COPY FLRMREC.
+
+       01  WS-JOB-NAME                 PIC X(8) VALUE "LENBATCH".
+       01  WS-CURRENT-DATETIME         PIC X(21).
+       01  WS-RUN-DATE                 PIC 9(8).
+       01  WS-RUN-TIME                 PIC 9(6).
+
+       01  WS-CURRENT-RECORD-NO        PIC 9(8) COMP VALUE 0.
+       01  WS-RESTART-RECORD-NO        PIC 9(8) COMP VALUE 0.
+       01  WS-READ-COUNT               PIC 9(8) COMP VALUE 0.
+       01  WS-PASS-COUNT               PIC 9(8) COMP VALUE 0.
+       01  WS-EXCEPTION-COUNT          PIC 9(8) COMP VALUE 0.
+       01  WS-ACCOUNTED-COUNT          PIC 9(8) COMP VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(8) COMP VALUE 1000.
+
+       01  WS-EOF-SW                   PIC X(1) VALUE "N".
+           88  WS-EOF                  VALUE "Y".
+       01  WS-MASTER-EOF-SW            PIC X(1) VALUE "N".
+           88  WS-MASTER-EOF           VALUE "Y".
+       01  WS-FLR-FOUND-SW             PIC X(1) VALUE "N".
+           88  WS-FLR-FOUND            VALUE "Y".
+       01  WS-TRANS-OVERSIZE-SW        PIC X(1) VALUE "N".
+           88  WS-TRANS-OVERSIZE       VALUE "Y".
+
+       01  WS-MASTER-FILE-STATUS       PIC X(2).
+       01  WS-CKP-FILE-STATUS          PIC X(2).
+       01  WS-EXC-FILE-STATUS          PIC X(2).
+       01  WS-AUD-FILE-STATUS          PIC X(2).
+       01  WS-EXT-FILE-STATUS          PIC X(2).
+       01  WS-TRANS-FILE-STATUS        PIC X(2).
+
+      * Sentinel written to EXC-LENGTH/AUD-LENGTH when a transaction
+      * record is too long even for WS-AREA-1 (i.e. a single source
+      * line came back as more than one LINE SEQUENTIAL read) - the
+      * true length was never tallied, so this marks that explicitly
+      * rather than report a wrong one. No real tallied length can
+      * reach this value since WS-AREA-1 tops out at 1000 bytes.
+       01  WS-OVERSIZE-LENGTH-SENTINEL PIC 9(4) COMP VALUE 9999.
+
+       01  WS-FLR-TABLE.
+           05  WS-FLR-ENTRY            OCCURS 500 TIMES.
+               10  WS-FLR-TAB-FIELD    PIC X(20).
+               10  WS-FLR-TAB-MAXLEN   PIC 9(4).
+       01  WS-FLR-COUNT                PIC 9(4) COMP VALUE 0.
+       01  WS-FLR-IDX                  PIC 9(4) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-INITIALIZE
+           PERFORM 0150-READ-TRANS
+           PERFORM 0200-PROCESS-RECORD UNTIL WS-EOF
+           PERFORM 0300-FINALIZE
+           STOP RUN.
+
+       0100-INITIALIZE.
+           OPEN INPUT TRANS-FILE
+           OPEN INPUT PARM-FILE
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE WS-CURRENT-DATETIME (1:8) TO WS-RUN-DATE
+           MOVE WS-CURRENT-DATETIME (9:6) TO WS-RUN-TIME
+
+           PERFORM 0110-READ-PARM
+           PERFORM 0115-OPEN-MASTER
+           PERFORM 0120-LOAD-MASTER-TABLE
+           PERFORM 0130-RESOLVE-MAX-LENGTH
+           PERFORM 0135-OPEN-OUTPUT-FILES
+           PERFORM 0140-CHECK-RESTART.
+
+       0110-READ-PARM.
+           READ PARM-FILE
+               AT END
+                   DISPLAY "LENBATCH: PARMFILE EMPTY - USING DEFAULTS"
+                   MOVE SPACES TO PARM-RECORD
+                   MOVE 200 TO PARM-MAX-LENGTH
+                   MOVE "N" TO PARM-RESTART-SW
+               NOT AT END
+                   MOVE PARM-RECORD-IN TO PARM-RECORD
+           END-READ
+           CLOSE PARM-FILE.
+
+       0115-OPEN-MASTER.
+           OPEN INPUT MASTER-FILE
+           IF WS-MASTER-FILE-STATUS = "35"
+               DISPLAY "LENBATCH: FLRMAST NOT FOUND - NO LENGTH "
+                   "OVERRIDES LOADED, USING PARMFILE VALUE"
+               SET WS-MASTER-EOF TO TRUE
+           END-IF.
+
+       0120-LOAD-MASTER-TABLE.
+           PERFORM UNTIL WS-MASTER-EOF
+               READ MASTER-FILE
+                   AT END
+                       SET WS-MASTER-EOF TO TRUE
+                   NOT AT END
+                       MOVE MASTER-RECORD-IN TO FLR-MASTER-RECORD
+                       IF WS-FLR-COUNT < 500
+                           ADD 1 TO WS-FLR-COUNT
+                           MOVE FLR-FIELD-NAME
+                               TO WS-FLR-TAB-FIELD (WS-FLR-COUNT)
+                           MOVE FLR-MAX-LENGTH
+                               TO WS-FLR-TAB-MAXLEN (WS-FLR-COUNT)
+                       ELSE
+                           DISPLAY "LENBATCH: FLRMAST TABLE FULL "
+                               "(500) - IGNORING " FLR-FIELD-NAME
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-MASTER-FILE-STATUS NOT = "35"
+               CLOSE MASTER-FILE
+           END-IF.
+
+       0135-OPEN-OUTPUT-FILES.
+           IF PARM-RESTART-SW = "Y"
+               OPEN EXTEND EXCEPTION-FILE
+               IF WS-EXC-FILE-STATUS = "35"
+                   OPEN OUTPUT EXCEPTION-FILE
+               END-IF
+               OPEN EXTEND AUDIT-FILE
+               IF WS-AUD-FILE-STATUS = "35"
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF
+               OPEN EXTEND EXTRACT-FILE
+               IF WS-EXT-FILE-STATUS = "35"
+                   OPEN OUTPUT EXTRACT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT AUDIT-FILE
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF.
+
+       0130-RESOLVE-MAX-LENGTH.
+           MOVE PARM-MAX-LENGTH TO WS-MAX-LENGTH
+           PERFORM VARYING WS-FLR-IDX FROM 1 BY 1
+               UNTIL WS-FLR-IDX > WS-FLR-COUNT OR WS-FLR-FOUND
+               IF WS-FLR-TAB-FIELD (WS-FLR-IDX) = PARM-FIELD-NAME
+                   MOVE WS-FLR-TAB-MAXLEN (WS-FLR-IDX) TO WS-MAX-LENGTH
+                   SET WS-FLR-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF WS-MAX-LENGTH > FUNCTION LENGTH (WS-AREA-1)
+               DISPLAY "LENBATCH: CONFIGURED MAX LENGTH " WS-MAX-LENGTH
+                   " EXCEEDS THE " FUNCTION LENGTH (WS-AREA-1)
+                   "-BYTE BUFFER LIMIT - CAPPING"
+               MOVE FUNCTION LENGTH (WS-AREA-1) TO WS-MAX-LENGTH
+           END-IF.
+
+       0140-CHECK-RESTART.
+           IF PARM-RESTART-SW = "Y"
+               PERFORM 0141-LOAD-CHECKPOINT
+           END-IF.
+
+       0141-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKP-FILE-STATUS = "35"
+               DISPLAY "LENBATCH: NO CHECKPOINT FOUND - "
+                   "STARTING FROM RECORD 1"
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       DISPLAY "LENBATCH: NO CHECKPOINT FOUND - "
+                           "STARTING FROM RECORD 1"
+                   NOT AT END
+                       MOVE CKP-RECORD-OUT TO CKP-RECORD
+                       MOVE CKP-LAST-RECORD-NO TO WS-RESTART-RECORD-NO
+                       MOVE CKP-READ-COUNT TO WS-READ-COUNT
+                       MOVE CKP-PASS-COUNT TO WS-PASS-COUNT
+                       MOVE CKP-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+                       DISPLAY "LENBATCH: RESTARTING AFTER RECORD "
+                           WS-RESTART-RECORD-NO
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0150-READ-TRANS.
+           READ TRANS-FILE
+           IF WS-TRANS-FILE-STATUS = "10"
+               SET WS-EOF TO TRUE
+           ELSE
+               ADD 1 TO WS-CURRENT-RECORD-NO
+               MOVE "N" TO WS-TRANS-OVERSIZE-SW
+               MOVE TRANS-RECORD TO WS-AREA-1
+               PERFORM UNTIL WS-TRANS-FILE-STATUS NOT = "06"
+      * Status "06" means this source line is longer than
+      * TRANS-RECORD and the remainder comes back as if it were a
+      * separate record on the next READ - keep reading until a
+      * normal status closes out the line, so the fragments never
+      * get mistaken for records of their own.
+                   SET WS-TRANS-OVERSIZE TO TRUE
+                   READ TRANS-FILE
+               END-PERFORM
+           END-IF.
+
+       0200-PROCESS-RECORD.
+           IF WS-CURRENT-RECORD-NO > WS-RESTART-RECORD-NO
+               IF WS-TRANS-OVERSIZE
+                   PERFORM 0211-LOG-OVERSIZE-RECORD
+               ELSE
+                   PERFORM 0210-APPLY-LENGTH-CHECK
+               END-IF
+               IF FUNCTION MOD (WS-CURRENT-RECORD-NO,
+                   WS-CHECKPOINT-INTERVAL) = 0
+                   PERFORM 0220-WRITE-CHECKPOINT
+               END-IF
+           END-IF
+           PERFORM 0150-READ-TRANS.
+
+       0210-APPLY-LENGTH-CHECK.
+           ADD 1 TO WS-READ-COUNT
+           CALL "LENCHK00" USING WS-AREA-1 WS-MAX-LENGTH
+               WS-LENGTH WS-OVERFLOW-SW
+           IF WS-OVERFLOW
+               ADD 1 TO WS-EXCEPTION-COUNT
+               PERFORM 0230-LOG-EXCEPTION
+           ELSE
+               ADD 1 TO WS-PASS-COUNT
+               MOVE WS-AREA-1 TO WS-AREA-2
+               PERFORM 0240-WRITE-EXTRACT
+           END-IF.
+
+       0211-LOG-OVERSIZE-RECORD.
+           ADD 1 TO WS-READ-COUNT
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE WS-OVERSIZE-LENGTH-SENTINEL TO WS-LENGTH
+           PERFORM 0230-LOG-EXCEPTION.
+
+       0230-LOG-EXCEPTION.
+           MOVE WS-CURRENT-RECORD-NO TO EXC-RECORD-NO
+           MOVE WS-LENGTH TO EXC-LENGTH
+           MOVE WS-AREA-1 TO EXC-TEXT
+           MOVE EXC-RECORD TO EXCEPTION-RECORD-OUT
+           WRITE EXCEPTION-RECORD-OUT
+
+           MOVE WS-JOB-NAME TO AUD-JOB-NAME
+           MOVE WS-RUN-DATE TO AUD-RUN-DATE
+           MOVE WS-RUN-TIME TO AUD-RUN-TIME
+           MOVE WS-CURRENT-RECORD-NO TO AUD-RECORD-NO
+           MOVE WS-LENGTH TO AUD-LENGTH
+           MOVE WS-AREA-1 (1:60) TO AUD-TEXT-SAMPLE
+           MOVE AUD-RECORD TO AUDIT-RECORD-OUT
+           WRITE AUDIT-RECORD-OUT.
+
+       0240-WRITE-EXTRACT.
+           MOVE WS-CURRENT-RECORD-NO TO EXT-RECORD-NO
+           MOVE WS-LENGTH TO EXT-LENGTH
+           MOVE WS-AREA-2 TO EXT-TEXT
+           MOVE EXT-RECORD TO EXTRACT-RECORD-OUT
+           WRITE EXTRACT-RECORD-OUT.
+
+       0220-WRITE-CHECKPOINT.
+           MOVE WS-CURRENT-RECORD-NO TO CKP-LAST-RECORD-NO
+           MOVE WS-READ-COUNT TO CKP-READ-COUNT
+           MOVE WS-PASS-COUNT TO CKP-PASS-COUNT
+           MOVE WS-EXCEPTION-COUNT TO CKP-EXCEPTION-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE CKP-RECORD TO CKP-RECORD-OUT
+           WRITE CKP-RECORD-OUT
+           CLOSE CHECKPOINT-FILE.
+
+       0300-FINALIZE.
+           CLOSE TRANS-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE AUDIT-FILE
+           CLOSE EXTRACT-FILE
+
+           DISPLAY "LENBATCH SUMMARY REPORT"
+           DISPLAY "RECORDS READ ......: " WS-READ-COUNT
+           DISPLAY "RECORDS PASSED ....: " WS-PASS-COUNT
+           DISPLAY "RECORDS OVERFLOWED : " WS-EXCEPTION-COUNT
+
+           PERFORM 0310-RECONCILE.
+
+       0310-RECONCILE.
+           COMPUTE WS-ACCOUNTED-COUNT =
+               WS-PASS-COUNT + WS-EXCEPTION-COUNT
+           IF WS-ACCOUNTED-COUNT NOT = WS-READ-COUNT
+               DISPLAY "** RECONCILIATION MISMATCH ** READ="
+                   WS-READ-COUNT " ACCOUNTED=" WS-ACCOUNTED-COUNT
+           ELSE
+               DISPLAY "RECONCILIATION OK - READ = ACCOUNTED = "
+                   WS-READ-COUNT
+           END-IF.
