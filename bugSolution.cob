@@ -1,14 +1,82 @@
-01  WS-AREA-1 PIC X(200). 
-01  WS-AREA-2 PIC X(200). 
-01 WS-LENGTH PIC 9(4) COMP.
-
-PROCEDURE DIVISION.
-    MOVE "Hello, world! This is a much longer string than 100 characters." TO WS-AREA-1 
-    INSPECT WS-AREA-1 TALLYING WS-LENGTH FOR CHARACTERS 
-    IF WS-LENGTH > 200 THEN 
-        DISPLAY "Error: String too long!" 
-        STOP RUN 
-    END-IF
-    MOVE WS-AREA-1 TO WS-AREA-2
-    DISPLAY WS-AREA-2
-    STOP RUN.
\ No newline at end of file
+      ******************************************************************
+      * PROGRAM-ID: LENDEMO
+      * Single-record proving ground for the LENCHK00 length guard.
+      * Anything that fails the check is written to the exception
+      * file and to the audit trail instead of stopping the run.
+      *
+      * Change history:
+      *   2026-08-08  Replaced the STOP RUN abend with a skip-and-log
+      *               exception path; moved the check into the shared
+      *               LENCHKWS copybook / LENCHK00 subprogram.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LENDEMO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD-OUT        PIC X(1012).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD-OUT            PIC X(94).
+
+       WORKING-STORAGE SECTION.
+       COPY LENCHKWS.
+       COPY EXCREC.
+       COPY AUDREC.
+
+       01  WS-JOB-NAME                 PIC X(8) VALUE "LENDEMO".
+       01  WS-CURRENT-DATETIME         PIC X(21).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN OUTPUT EXCEPTION-FILE
+           OPEN OUTPUT AUDIT-FILE
+
+           STRING "Hello, world! This is a much longer string than 100 "
+               DELIMITED BY SIZE
+               "characters." DELIMITED BY SIZE
+               INTO WS-AREA-1
+           END-STRING
+           MOVE 200 TO WS-MAX-LENGTH
+
+           CALL "LENCHK00" USING WS-AREA-1 WS-MAX-LENGTH WS-LENGTH
+               WS-OVERFLOW-SW
+
+           IF WS-OVERFLOW
+               PERFORM 1000-LOG-EXCEPTION
+           ELSE
+               MOVE WS-AREA-1 TO WS-AREA-2
+               DISPLAY WS-AREA-2
+           END-IF
+
+           CLOSE EXCEPTION-FILE
+           CLOSE AUDIT-FILE
+           STOP RUN.
+
+       1000-LOG-EXCEPTION.
+           DISPLAY "Error: String too long - logged and skipped."
+
+           MOVE 1 TO EXC-RECORD-NO
+           MOVE WS-LENGTH TO EXC-LENGTH
+           MOVE WS-AREA-1 TO EXC-TEXT
+           MOVE EXC-RECORD TO EXCEPTION-RECORD-OUT
+           WRITE EXCEPTION-RECORD-OUT
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE WS-JOB-NAME TO AUD-JOB-NAME
+           MOVE WS-CURRENT-DATETIME (1:8) TO AUD-RUN-DATE
+           MOVE WS-CURRENT-DATETIME (9:6) TO AUD-RUN-TIME
+           MOVE 1 TO AUD-RECORD-NO
+           MOVE WS-LENGTH TO AUD-LENGTH
+           MOVE WS-AREA-1 (1:60) TO AUD-TEXT-SAMPLE
+           MOVE AUD-RECORD TO AUDIT-RECORD-OUT
+           WRITE AUDIT-RECORD-OUT.
